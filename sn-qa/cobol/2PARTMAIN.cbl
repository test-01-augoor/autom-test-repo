@@ -18,6 +18,14 @@
       ***************************************************************
       ***************************************************************
       * Modifications
+      * 2026-08-08 Maintenance  V0R0M5
+      *   Checkpoint/restart for the PARTSUP pass, display a batch
+      *   summary report and the new daily supplier scorecard, keep
+      *   every edit message
+      *   instead of collapsing to INVALID RECORD, process all
+      *   addresses/POs per record instead of just the first two,
+      *   add a delimited extract alongside FOUTPUT, and cross-check
+      *   PO delivery dates against the part's lead time.
       * 2020-09-25 Hartanto  V0R0M4
       *   Fix the name of some variables. Thanks Dave!
       * 2020-09-22 Hartanto  V0R0M3
@@ -47,6 +55,14 @@
                FILE STATUS IS FOUTPUT-ST.
            SELECT FERROR ASSIGN TO DERROR
                FILE STATUS IS FERROR-ST.
+           SELECT FDELIM ASSIGN TO DDELIM
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FDELIM-ST.
+           SELECT FCHKPT ASSIGN TO DCHKPT
+               FILE STATUS IS FCHKPT-ST.
+           SELECT FSUMRPT ASSIGN TO DSUMRPT
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FSUMRPT-ST.
       *-------------------------------------------------------------
        DATA DIVISION.
       *-------------------------------------------------------------
@@ -64,19 +80,25 @@
        FD  FOUTPUT
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 473 CHARACTERS
+           RECORD CONTAINS 511 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS OU-OUTPUT.
-       01  OU-OUTPUT                   PIC X(473).
+       01  OU-OUTPUT                   PIC X(511).
        FD  FERROR
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 563 CHARACTERS
+           RECORD CONTAINS 961 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS OU-ERROR.
        01  OU-ERROR.
-           05  OU-ERROUTPUT            PIC X(473).
-           05  OU-ERRMESSAGE           PIC X(090).
+           05  OU-ERROUTPUT            PIC X(511).
+           05  OU-ERRMESSAGE           PIC X(450).
+       FD  FDELIM.
+       01  OU-DELIM-LINE               PIC X(600).
+       FD  FCHKPT.
+           COPY 'CHKPT'.
+       FD  FSUMRPT.
+       01  OU-SUMRPT-LINE               PIC X(80).
       *-------------------------------------------------------------
        WORKING-STORAGE SECTION.
       *-------------------------------------------------------------
@@ -85,18 +107,21 @@
       *   WS-XXXXXXXX-RETURN-CODE where 0 indicates all good.
       *   WS-XXXXXXXX-RETURN-MESSAGE to indicate any error message
       *      found during the processing of the data. Each error
-      *      will have a capacity of 30 to a maximum of 90 char.
-      *      If there are more than 3 error, an "INVALID RECORD"
-      *      is returned instead.
+      *      will have a capacity of 30 to a maximum of 90 char
+      *      (i.e. each subroutine reports at most 3 errors of its
+      *      own, the same way it always has).
       *   WS-XXXXXXXX-ERROR-NUMBER return the amount of error.
       *
       *   WS-TOTAL-ERROR-NUMBER will be used later to compute the
-      *   total error from all subroutine.
+      *   total error from all subroutine (including the lead-time
+      *   cross-check done inside PARTMAIN itself).
       *   WS-ERROR-LENGTH will be used to determine the length of the
       *   error message submitted by the subroutine.
       *   WS-ERROR-LCTR will be used to count the starting point
       *   of the empty space where the error should be printed
-      *   in OU-ERRMESSAGE.
+      *   in OU-ERRMESSAGE. Every message generated is now kept -
+      *   OU-ERRMESSAGE is sized to hold all five contributors'
+      *   messages instead of being collapsed to "INVALID RECORD".
       **************************************************************
        01 CALL-RETURN-CODE.
            05 WS-ERROR-NUMBER.
@@ -104,6 +129,7 @@
               10 WS-SUPPEDIT-ERROR-NUMBER     PIC 9(03).
               10 WS-ADDREDIT-ERROR-NUMBER     PIC 9(03).
               10 WS-POEDIT-ERROR-NUMBER       PIC 9(03).
+              10 WS-LEADTIME-ERROR-NUMBER     PIC 9(03).
            05 WS-RETURN-CODE.
               10 WS-PARTEDIT-RETURN-CODE      PIC 9(01).
                 88 PARTEDIT-OK                          VALUE 0.
@@ -113,15 +139,66 @@
                 88 ADDREDIT-OK                          VALUE 0.
               10 WS-POEDIT-RETURN-CODE        PIC 9(01).
                 88 POEDIT-OK                            VALUE 0.
+              10 WS-LEADTIME-RETURN-CODE      PIC 9(01).
+                88 LEADTIME-OK                          VALUE 0.
            05 WS-RETURN-MESSAGE.
               10 WS-PARTEDIT-RETURN-MESSAGE   PIC X(90).
               10 WS-SUPPEDIT-RETURN-MESSAGE   PIC X(90).
               10 WS-ADDREDIT-RETURN-MESSAGE   PIC X(90).
               10 WS-POEDIT-RETURN-MESSAGE     PIC X(90).
+              10 WS-LEADTIME-RETURN-MESSAGE   PIC X(90).
        01  TEMP-CALC.
            05 WS-ERROR-LCTR                PIC 9(04) VALUE 1.
            05 WS-ERROR-LENGTH              PIC 9(04).
            05 WS-TOTAL-ERROR-NUMBER        PIC 9(04).
+           05 WS-ADDR-LIMIT                PIC 9(02).
+           05 WS-PO-LIMIT                  PIC 9(02).
+           05 WS-DELIM-PTR                 PIC 9(04).
+           05 WS-LEADTIME-MSG-LCTR         PIC 9(04).
+      *Batch control/summary report totals*************
+       01  WS-REPORT-TOTALS.
+           05 WS-RPT-TOTAL-READ            PIC 9(09) VALUE 0.
+           05 WS-RPT-TOTAL-WRITTEN         PIC 9(09) VALUE 0.
+           05 WS-RPT-TOTAL-REJECTED        PIC 9(09) VALUE 0.
+           05 WS-RPT-PARTEDIT-REJECTS      PIC 9(09) VALUE 0.
+           05 WS-RPT-SUPPEDIT-REJECTS      PIC 9(09) VALUE 0.
+           05 WS-RPT-ADDREDIT-REJECTS      PIC 9(09) VALUE 0.
+           05 WS-RPT-POEDIT-REJECTS        PIC 9(09) VALUE 0.
+           05 WS-RPT-LEADTIME-REJECTS      PIC 9(09) VALUE 0.
+      *Daily supplier scorecard**************************
+       01  WS-SUPPLIER-SCORECARD-TABLE.
+           05 WS-SCORECARD-COUNT           PIC 9(04) VALUE 0.
+           05 WS-SCORECARD-ENTRY OCCURS 200 TIMES
+                                  INDEXED BY SC-IDX.
+              10 SC-SUPPLIER-CODE           PIC X(10).
+              10 SC-RECORD-COUNT            PIC 9(07).
+              10 SC-PERF-TOTAL              PIC 9(09).
+              10 SC-RATING-TOTAL            PIC 9(09).
+              10 SC-LATEST-STATUS           PIC X(01).
+              10 SC-LATEST-ACT-DATE         PIC 9(08).
+       01  WS-SC-FOUND-IDX                 PIC 9(04) VALUE 0.
+      *Lead-time cross-check working fields**************
+       01  WS-CURRENT-DATE-YYYYMMDD        PIC 9(08).
+       01  WS-TODAY-INTEGER                PIC S9(09) COMP-3.
+       01  WS-DELIVERY-INTEGER             PIC S9(09) COMP-3.
+       01  WS-WEEKS-UNTIL-DELIVERY         PIC S9(05) COMP-3.
+      *Checkpoint/restart working fields******************
+       01  WS-CHECKPOINT-CONTROL.
+           05 WS-CHECKPOINT-INTERVAL       PIC 9(05) VALUE 500.
+           05 WS-RECORDS-SINCE-CHKPT       PIC 9(05) VALUE 0.
+           05 WS-RECORDS-PROCESSED         PIC 9(09) VALUE 0.
+           05 WS-SKIP-COUNT                PIC 9(09) VALUE 0.
+       01  WS-ABORT-SW                     PIC X(01) VALUE 'N'.
+             88 ABORT-RUN                            VALUE 'Y'.
+       01  WS-FILES-OPENED.
+           05 WS-FPARTSUP-OPEN             PIC X(01) VALUE 'N'.
+           05 WS-FPARTS-OPEN               PIC X(01) VALUE 'N'.
+           05 WS-FSUPPS-OPEN               PIC X(01) VALUE 'N'.
+           05 WS-FADDRS-OPEN               PIC X(01) VALUE 'N'.
+           05 WS-FPO-OPEN                  PIC X(01) VALUE 'N'.
+           05 WS-FOUTPUT-OPEN              PIC X(01) VALUE 'N'.
+           05 WS-FERROR-OPEN               PIC X(01) VALUE 'N'.
+           05 WS-FDELIM-OPEN               PIC X(01) VALUE 'N'.
       *Switches*****************************************************
       * To indicate the end of file of PARTSUP and the status code
       * for every of the file used here
@@ -143,6 +220,12 @@
              88 FOUTPUT-OK                           VALUE '00'.
            05 FERROR-ST                    PIC X(02).
              88 FERROR-OK                            VALUE '00'.
+           05 FDELIM-ST                    PIC X(02).
+             88 FDELIM-OK                            VALUE '00'.
+           05 FCHKPT-ST                    PIC X(02).
+             88 FCHKPT-OK                            VALUE '00'.
+           05 FSUMRPT-ST                   PIC X(02).
+             88 FSUMRPT-OK                           VALUE '00'.
       *-------------------------------------------------------------
        PROCEDURE DIVISION.
       *-------------------------------------------------------------
@@ -152,42 +235,204 @@
            PERFORM 900-CALL-PRINT-REPORT.
            GOBACK.
        100-HOUSEKEEPING.
+           PERFORM 120-INIT-CHECKPOINT.
            PERFORM 110-OPEN-FILES.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE-YYYYMMDD.
+           IF WS-SKIP-COUNT > 0
+               PERFORM 125-SKIP-CHECKPOINTED-RECORDS
+           END-IF.
            PERFORM 210-READ-PARTSUP.
        110-OPEN-FILES.
+           MOVE 'N' TO WS-ABORT-SW.
            OPEN INPUT FPARTSUP.
-            IF NOT FPARTSUP-OK
-              DISPLAY "PARTSUPP FILE PROBLEM"
-              GOBACK.
-           OPEN OUTPUT FPARTS
-            IF NOT FPARTS-OK
-              DISPLAY 'PARTS FILE PROBLEM'
-              GOBACK.
-           OPEN OUTPUT FSUPPS
-            IF NOT FSUPPS-OK
-              DISPLAY 'SUPPLIERS FILE PROBLEM'
-              GOBACK.
-           OPEN OUTPUT FADDRS
-            IF NOT FADDRS-OK
-              DISPLAY 'ADDRESS FILE PROBLEM'
-              GOBACK.
-           OPEN OUTPUT FPO
-            IF NOT FPO-OK
-              DISPLAY 'PO FILE PROBLEM'
-              GOBACK.
-           OPEN OUTPUT FOUTPUT
-            IF NOT FOUTPUT-OK
-              DISPLAY 'OUTPUT FILE PROBLEM'
-              GOBACK.
-           OPEN OUTPUT FERROR
-            IF NOT FERROR-OK
-              DISPLAY 'ERROR FILE PROBLEM'
-              GOBACK.
+           IF FPARTSUP-OK
+               MOVE 'Y' TO WS-FPARTSUP-OPEN
+           ELSE
+               DISPLAY "PARTSUPP FILE PROBLEM"
+               MOVE 'Y' TO WS-ABORT-SW
+           END-IF.
+           IF NOT ABORT-RUN
+               IF WS-SKIP-COUNT > 0
+                   OPEN EXTEND FPARTS
+               ELSE
+                   OPEN OUTPUT FPARTS
+               END-IF
+               IF FPARTS-OK
+                   MOVE 'Y' TO WS-FPARTS-OPEN
+               ELSE
+                   DISPLAY 'PARTS FILE PROBLEM'
+                   MOVE 'Y' TO WS-ABORT-SW
+               END-IF
+           END-IF.
+           IF NOT ABORT-RUN
+               IF WS-SKIP-COUNT > 0
+                   OPEN EXTEND FSUPPS
+               ELSE
+                   OPEN OUTPUT FSUPPS
+               END-IF
+               IF FSUPPS-OK
+                   MOVE 'Y' TO WS-FSUPPS-OPEN
+               ELSE
+                   DISPLAY 'SUPPLIERS FILE PROBLEM'
+                   MOVE 'Y' TO WS-ABORT-SW
+               END-IF
+           END-IF.
+           IF NOT ABORT-RUN
+               IF WS-SKIP-COUNT > 0
+                   OPEN EXTEND FADDRS
+               ELSE
+                   OPEN OUTPUT FADDRS
+               END-IF
+               IF FADDRS-OK
+                   MOVE 'Y' TO WS-FADDRS-OPEN
+               ELSE
+                   DISPLAY 'ADDRESS FILE PROBLEM'
+                   MOVE 'Y' TO WS-ABORT-SW
+               END-IF
+           END-IF.
+           IF NOT ABORT-RUN
+               IF WS-SKIP-COUNT > 0
+                   OPEN EXTEND FPO
+               ELSE
+                   OPEN OUTPUT FPO
+               END-IF
+               IF FPO-OK
+                   MOVE 'Y' TO WS-FPO-OPEN
+               ELSE
+                   DISPLAY 'PO FILE PROBLEM'
+                   MOVE 'Y' TO WS-ABORT-SW
+               END-IF
+           END-IF.
+           IF NOT ABORT-RUN
+               IF WS-SKIP-COUNT > 0
+                   OPEN EXTEND FOUTPUT
+               ELSE
+                   OPEN OUTPUT FOUTPUT
+               END-IF
+               IF FOUTPUT-OK
+                   MOVE 'Y' TO WS-FOUTPUT-OPEN
+               ELSE
+                   DISPLAY 'OUTPUT FILE PROBLEM'
+                   MOVE 'Y' TO WS-ABORT-SW
+               END-IF
+           END-IF.
+           IF NOT ABORT-RUN
+               IF WS-SKIP-COUNT > 0
+                   OPEN EXTEND FERROR
+               ELSE
+                   OPEN OUTPUT FERROR
+               END-IF
+               IF FERROR-OK
+                   MOVE 'Y' TO WS-FERROR-OPEN
+               ELSE
+                   DISPLAY 'ERROR FILE PROBLEM'
+                   MOVE 'Y' TO WS-ABORT-SW
+               END-IF
+           END-IF.
+           IF NOT ABORT-RUN
+               IF WS-SKIP-COUNT > 0
+                   OPEN EXTEND FDELIM
+               ELSE
+                   OPEN OUTPUT FDELIM
+               END-IF
+               IF FDELIM-OK
+                   MOVE 'Y' TO WS-FDELIM-OPEN
+               ELSE
+                   DISPLAY 'DELIMITED EXTRACT FILE PROBLEM'
+                   MOVE 'Y' TO WS-ABORT-SW
+               END-IF
+           END-IF.
+           IF ABORT-RUN
+               PERFORM 190-CLOSE-OPENED-FILES
+               GOBACK
+           END-IF.
+      *Close only the files this run actually managed to open, so a
+      *mid-open failure does not leave earlier files dangling.
+       190-CLOSE-OPENED-FILES.
+           IF WS-FPARTSUP-OPEN = 'Y'
+               CLOSE FPARTSUP
+           END-IF.
+           IF WS-FPARTS-OPEN = 'Y'
+               CLOSE FPARTS
+           END-IF.
+           IF WS-FSUPPS-OPEN = 'Y'
+               CLOSE FSUPPS
+           END-IF.
+           IF WS-FADDRS-OPEN = 'Y'
+               CLOSE FADDRS
+           END-IF.
+           IF WS-FPO-OPEN = 'Y'
+               CLOSE FPO
+           END-IF.
+           IF WS-FOUTPUT-OPEN = 'Y'
+               CLOSE FOUTPUT
+           END-IF.
+           IF WS-FERROR-OPEN = 'Y'
+               CLOSE FERROR
+           END-IF.
+           IF WS-FDELIM-OPEN = 'Y'
+               CLOSE FDELIM
+           END-IF.
+      *Checkpoint/restart********************************
+      * Read the single checkpoint record before any file is opened.
+      * If the prior run never reached 900-CLOSE (CHKPT-INCOMPLETE)
+      * and had already gotten past some records, WS-SKIP-COUNT is
+      * used by 110-OPEN-FILES to decide whether to extend the prior
+      * run's output files instead of truncating them, and by
+      * 125-SKIP-CHECKPOINTED-RECORDS to skip that many FPARTSUP
+      * records once FPARTSUP is open, instead of reprocessing them.
+      **************************************************************
+       120-INIT-CHECKPOINT.
+           MOVE 0 TO WS-SKIP-COUNT.
+           MOVE 0 TO CHKPT-RECORDS-PROCESSED.
+           MOVE SPACES TO CHKPT-LAST-PART-NUMBER.
+           MOVE SPACES TO CHKPT-LAST-SUPPLIER-CODE.
+           SET CHKPT-INCOMPLETE TO TRUE.
+           OPEN INPUT FCHKPT.
+           IF FCHKPT-OK
+               READ FCHKPT
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE FCHKPT
+           END-IF.
+           IF CHKPT-INCOMPLETE AND CHKPT-RECORDS-PROCESSED > 0
+               MOVE CHKPT-RECORDS-PROCESSED TO WS-SKIP-COUNT
+               MOVE CHKPT-RECORDS-PROCESSED TO WS-RECORDS-PROCESSED
+               DISPLAY 'RESUMING PARTSUP PASS FROM CHECKPOINT, SKIPPING'
+               DISPLAY WS-SKIP-COUNT
+               DISPLAY 'ALREADY-PROCESSED RECORDS'
+           END-IF.
+       125-SKIP-CHECKPOINTED-RECORDS.
+           PERFORM WS-SKIP-COUNT TIMES
+               READ FPARTSUP
+                   AT END MOVE 'Y' TO FPARTSUP-EOF
+               END-READ
+               IF NOT FPARTSUP-OK AND NOT NO-MORE-FPARTSUP
+                   DISPLAY 'PARTSUP FILE PROBLEM'
+                   PERFORM 190-CLOSE-OPENED-FILES
+                   GOBACK
+               END-IF
+           END-PERFORM.
+      *Confirm the last skipped record is the same one the prior run
+      *checkpointed against. If FPARTSUP was replaced with a different
+      *extract since the last run, the record at WS-SKIP-COUNT is no
+      *longer the prior run's last-processed key and resuming here
+      *would silently skip or reprocess the wrong records.
+           IF WS-SKIP-COUNT > 0 AND FPARTSUP-OK
+               MOVE PARTS IN FPARTSUP TO OU-PARTS
+               MOVE SUPPLIERS IN FPARTSUP TO OU-SUPPLIERS
+               IF PART-NUMBER NOT = CHKPT-LAST-PART-NUMBER
+                  OR SUPPLIER-CODE NOT = CHKPT-LAST-SUPPLIER-CODE
+                   DISPLAY 'CHECKPOINT RESYNC FAILED'
+                   PERFORM 190-CLOSE-OPENED-FILES
+                   GOBACK
+               END-IF
+           END-IF.
       *Main Data File Processing************************************
       * Perform all the subrouting checking first, if everything is
-      * okay, then write records. If got error, and error >= 4, move
-      * "INVALID RECORD" to ERRMESSAGE. Otherwise, print the
-      * ERRMESSAGE from the subroutine
+      * okay, then write records. If got error, keep every individual
+      * error message from every subroutine instead of collapsing it.
       **************************************************************
        200-MAIN-PARTSUP.
            MOVE 0 TO WS-ERROR-NUMBER.
@@ -197,69 +442,81 @@
            MOVE 1 TO WS-ERROR-LCTR.
            PERFORM 220-PART-PROCESS.
            PERFORM 220-SUPP-PROCESS.
+           IF SUPPEDIT-OK
+               PERFORM 220-SCORECARD-PROCESS
+           END-IF.
            PERFORM 220-ADDR-PROCESS.
            PERFORM 220-PO-PROCESS.
+           PERFORM 220-LEADTIME-PROCESS.
            IF PARTEDIT-OK AND SUPPEDIT-OK AND ADDREDIT-OK AND POEDIT-OK
+              AND LEADTIME-OK
                WRITE OU-PARTS
                WRITE OU-SUPPLIERS
                WRITE OU-SUPP-ADDRESSES-MAIN
                WRITE OU-PO-MAIN
                MOVE PART-SUPP-ADDR-PO TO OU-OUTPUT
                WRITE OU-OUTPUT
+               PERFORM 230-WRITE-DELIMITED
+               ADD 1 TO WS-RPT-TOTAL-WRITTEN
            ELSE
                PERFORM 200-PRINT-BUGGY-RECORD
            END-IF.
+           PERFORM 225-CHECKPOINT-UPDATE.
            PERFORM 210-READ-PARTSUP.
       *Print Buggy Records******************************************
-      * Calculate the total number of error found on the subroutines.
-      * If more than 3 error, straight out print INVALID RECORD as the
-      * error message. However if less than 3, every error message
-      * is printed individually.
+      * Calculate the total number of errors found across the four
+      * edit subroutines and the lead-time cross-check, then carry
+      * every individual error message through to FERROR instead of
+      * discarding them once the count passes 3.
       **************************************************************
        200-PRINT-BUGGY-RECORD.
            MOVE PART-SUPP-ADDR-PO TO OU-ERROUTPUT.
+           MOVE SPACES TO OU-ERRMESSAGE.
            COMPUTE WS-TOTAL-ERROR-NUMBER = WS-PARTEDIT-ERROR-NUMBER
                + WS-SUPPEDIT-ERROR-NUMBER + WS-POEDIT-ERROR-NUMBER +
-               WS-ADDREDIT-ERROR-NUMBER.
-           IF WS-TOTAL-ERROR-NUMBER >= 4 THEN
-               MOVE 'INVALID RECORD' TO OU-ERRMESSAGE
-           ELSE
-               IF WS-PARTEDIT-ERROR-NUMBER NOT = 0 THEN
-                   COMPUTE WS-ERROR-LENGTH =
-                       WS-PARTEDIT-ERROR-NUMBER * 30
-                   MOVE WS-PARTEDIT-RETURN-MESSAGE(1:WS-ERROR-LENGTH)
-                       TO OU-ERRMESSAGE(WS-ERROR-LCTR:WS-ERROR-LENGTH)
-                   ADD WS-ERROR-LENGTH TO WS-ERROR-LCTR
-               END-IF
-               IF WS-SUPPEDIT-ERROR-NUMBER NOT = 0 THEN
-                   COMPUTE WS-ERROR-LENGTH =
-                       WS-SUPPEDIT-ERROR-NUMBER * 30
-                   MOVE WS-SUPPEDIT-RETURN-MESSAGE(1:WS-ERROR-LENGTH)
-                       TO OU-ERRMESSAGE(WS-ERROR-LCTR:WS-ERROR-LENGTH)
-                   ADD WS-ERROR-LENGTH TO WS-ERROR-LCTR
-               END-IF
-               IF WS-ADDREDIT-ERROR-NUMBER NOT = 0 THEN
-                   COMPUTE WS-ERROR-LENGTH =
-                       WS-ADDREDIT-ERROR-NUMBER * 30
-                   MOVE WS-ADDREDIT-RETURN-MESSAGE(1:WS-ERROR-LENGTH)
-                       TO OU-ERRMESSAGE(WS-ERROR-LCTR:WS-ERROR-LENGTH)
-                   ADD WS-ERROR-LENGTH TO WS-ERROR-LCTR
-               END-IF
-               IF WS-POEDIT-ERROR-NUMBER NOT = 0 THEN
-                   COMPUTE WS-ERROR-LENGTH =
-                       WS-POEDIT-ERROR-NUMBER * 30
-                   MOVE WS-POEDIT-RETURN-MESSAGE(1:WS-ERROR-LENGTH)
-                       TO OU-ERRMESSAGE(WS-ERROR-LCTR:WS-ERROR-LENGTH)
-                   ADD WS-ERROR-LENGTH TO WS-ERROR-LCTR
-               END-IF
-               IF WS-ERROR-LCTR < 91 THEN
-                   COMPUTE WS-ERROR-LENGTH =
-                       (3 - WS-TOTAL-ERROR-NUMBER) * 30
-                   MOVE SPACES TO
-                       OU-ERRMESSAGE(WS-ERROR-LCTR:WS-ERROR-LENGTH)
-               END-IF
+               WS-ADDREDIT-ERROR-NUMBER + WS-LEADTIME-ERROR-NUMBER.
+           IF WS-PARTEDIT-ERROR-NUMBER NOT = 0 THEN
+               COMPUTE WS-ERROR-LENGTH =
+                   FUNCTION MIN(WS-PARTEDIT-ERROR-NUMBER 3) * 30
+               MOVE WS-PARTEDIT-RETURN-MESSAGE(1:WS-ERROR-LENGTH)
+                   TO OU-ERRMESSAGE(WS-ERROR-LCTR:WS-ERROR-LENGTH)
+               ADD WS-ERROR-LENGTH TO WS-ERROR-LCTR
+               ADD 1 TO WS-RPT-PARTEDIT-REJECTS
+           END-IF.
+           IF WS-SUPPEDIT-ERROR-NUMBER NOT = 0 THEN
+               COMPUTE WS-ERROR-LENGTH =
+                   FUNCTION MIN(WS-SUPPEDIT-ERROR-NUMBER 3) * 30
+               MOVE WS-SUPPEDIT-RETURN-MESSAGE(1:WS-ERROR-LENGTH)
+                   TO OU-ERRMESSAGE(WS-ERROR-LCTR:WS-ERROR-LENGTH)
+               ADD WS-ERROR-LENGTH TO WS-ERROR-LCTR
+               ADD 1 TO WS-RPT-SUPPEDIT-REJECTS
+           END-IF.
+           IF WS-ADDREDIT-ERROR-NUMBER NOT = 0 THEN
+               COMPUTE WS-ERROR-LENGTH =
+                   FUNCTION MIN(WS-ADDREDIT-ERROR-NUMBER 3) * 30
+               MOVE WS-ADDREDIT-RETURN-MESSAGE(1:WS-ERROR-LENGTH)
+                   TO OU-ERRMESSAGE(WS-ERROR-LCTR:WS-ERROR-LENGTH)
+               ADD WS-ERROR-LENGTH TO WS-ERROR-LCTR
+               ADD 1 TO WS-RPT-ADDREDIT-REJECTS
+           END-IF.
+           IF WS-POEDIT-ERROR-NUMBER NOT = 0 THEN
+               COMPUTE WS-ERROR-LENGTH =
+                   FUNCTION MIN(WS-POEDIT-ERROR-NUMBER 3) * 30
+               MOVE WS-POEDIT-RETURN-MESSAGE(1:WS-ERROR-LENGTH)
+                   TO OU-ERRMESSAGE(WS-ERROR-LCTR:WS-ERROR-LENGTH)
+               ADD WS-ERROR-LENGTH TO WS-ERROR-LCTR
+               ADD 1 TO WS-RPT-POEDIT-REJECTS
+           END-IF.
+           IF WS-LEADTIME-ERROR-NUMBER NOT = 0 THEN
+               COMPUTE WS-ERROR-LENGTH =
+                   FUNCTION MIN(WS-LEADTIME-ERROR-NUMBER 3) * 30
+               MOVE WS-LEADTIME-RETURN-MESSAGE(1:WS-ERROR-LENGTH)
+                   TO OU-ERRMESSAGE(WS-ERROR-LCTR:WS-ERROR-LENGTH)
+               ADD WS-ERROR-LENGTH TO WS-ERROR-LCTR
+               ADD 1 TO WS-RPT-LEADTIME-REJECTS
            END-IF.
            WRITE OU-ERROR.
+           ADD 1 TO WS-RPT-TOTAL-REJECTED.
            DISPLAY "BUGGY RECORD".
       *Reading PARTSUP**********************************************
       * This paragraph handles the reading of PARTSUPP for separation
@@ -269,13 +526,23 @@
            READ FPARTSUP
                AT END MOVE "Y" TO FPARTSUP-EOF
            END-READ.
+           IF FPARTSUP-OK
+               ADD 1 TO WS-RPT-TOTAL-READ
+           END-IF.
            IF FPARTSUP-OK OR NO-MORE-FPARTSUP
                NEXT SENTENCE
            ELSE
                DISPLAY 'PARTSUP FILE PROBLEM'
-               PERFORM 900-CLOSE
+               PERFORM 190-CLOSE-OPENED-FILES
                GOBACK
            END-IF.
+      *Checkpoint after every N processed records*******
+       225-CHECKPOINT-UPDATE.
+           ADD 1 TO WS-RECORDS-PROCESSED.
+           ADD 1 TO WS-RECORDS-SINCE-CHKPT.
+           IF WS-RECORDS-SINCE-CHKPT NOT LESS WS-CHECKPOINT-INTERVAL
+               PERFORM 240-WRITE-CHECKPOINT
+           END-IF.
       *Call Subroutine***********************************************
       * Each of the 220-XXXX-PROCESS paragraph will call a subroutine
       * to process the data and ensuring its validity. If the data is
@@ -304,33 +571,299 @@
                                WS-SUPPEDIT-RETURN-CODE,
                                WS-SUPPEDIT-RETURN-MESSAGE,
                                WS-SUPPEDIT-ERROR-NUMBER.
+      *Daily supplier scorecard roll-up******************
+      * Accumulate SUPPLIER-PERF/SUPPLIER-RATING per supplier code
+      * across the whole run so 910-CALL-SCORECARD-REPORT can produce
+      * a trend report without anyone having to pull every SUPPLIERS
+      * record by hand.
+      **************************************************************
+       220-SCORECARD-PROCESS.
+           MOVE 0 TO WS-SC-FOUND-IDX.
+           IF WS-SCORECARD-COUNT > 0
+               PERFORM VARYING SC-IDX FROM 1 BY 1
+                       UNTIL SC-IDX > WS-SCORECARD-COUNT
+                   IF SC-SUPPLIER-CODE(SC-IDX) = SUPPLIER-CODE
+                       MOVE SC-IDX TO WS-SC-FOUND-IDX
+                   END-IF
+               END-PERFORM
+           END-IF.
+           IF WS-SC-FOUND-IDX = 0 AND WS-SCORECARD-COUNT < 200
+               ADD 1 TO WS-SCORECARD-COUNT
+               MOVE WS-SCORECARD-COUNT TO WS-SC-FOUND-IDX
+               MOVE SUPPLIER-CODE TO SC-SUPPLIER-CODE(WS-SC-FOUND-IDX)
+               MOVE 0 TO SC-RECORD-COUNT(WS-SC-FOUND-IDX)
+               MOVE 0 TO SC-PERF-TOTAL(WS-SC-FOUND-IDX)
+               MOVE 0 TO SC-RATING-TOTAL(WS-SC-FOUND-IDX)
+           END-IF.
+           IF WS-SC-FOUND-IDX > 0
+               ADD 1 TO SC-RECORD-COUNT(WS-SC-FOUND-IDX)
+               ADD SUPPLIER-PERF TO SC-PERF-TOTAL(WS-SC-FOUND-IDX)
+               ADD SUPPLIER-RATING TO SC-RATING-TOTAL(WS-SC-FOUND-IDX)
+               MOVE SUPPLIER-STATUS TO SC-LATEST-STATUS(WS-SC-FOUND-IDX)
+               MOVE SUPPLIER-ACT-DATE TO
+                   SC-LATEST-ACT-DATE(WS-SC-FOUND-IDX)
+           END-IF.
+      *Process every populated address, not just the first two.
+      *SUPP-ADDR-COUNT comes from the PARTSUP extract and is capped
+      *at the 5 the table can hold.
+      **************************************************************
        220-ADDR-PROCESS.
-           PERFORM VARYING ADDR-IDX FROM 1 BY 1 UNTIL ADDR-IDX = 3
-               MOVE SUPP-ADDRESS(ADDR-IDX)
-                   TO OU-SUPP-ADDRESS(ADDR-IDX)
-           END-PERFORM.
+           COMPUTE WS-ADDR-LIMIT = FUNCTION MIN(SUPP-ADDR-COUNT 5).
+           MOVE WS-ADDR-LIMIT TO OU-SUPP-ADDRESS-COUNT.
+           IF WS-ADDR-LIMIT > 0
+               PERFORM VARYING ADDR-IDX FROM 1 BY 1
+                       UNTIL ADDR-IDX > WS-ADDR-LIMIT
+                   MOVE SUPP-ADDRESS(ADDR-IDX)
+                       TO OU-SUPP-ADDRESS(ADDR-IDX)
+               END-PERFORM
+           END-IF.
            CALL "ADDREDIT" USING SUPP-ADDRESS(1),
                                SUPP-ADDRESS(2),
                                SUPP-ADDRESS(3),
                                WS-ADDREDIT-RETURN-CODE,
                                WS-ADDREDIT-RETURN-MESSAGE,
                                WS-ADDREDIT-ERROR-NUMBER.
+      *Process every open PO, not just the first two.
+      *PO-COUNT comes from the PARTSUP extract and is capped at the
+      *5 the table can hold.
+      **************************************************************
        220-PO-PROCESS.
-           PERFORM VARYING PO-IDX FROM 1 BY 1 UNTIL PO-IDX = 3
-               MOVE PURCHASE-ORDER(PO-IDX)
-                   TO OU-PURCHASE-ORDER(PO-IDX)
-           END-PERFORM.
+           COMPUTE WS-PO-LIMIT = FUNCTION MIN(PO-COUNT 5).
+           MOVE WS-PO-LIMIT TO OU-PO-COUNT.
+           IF WS-PO-LIMIT > 0
+               PERFORM VARYING PO-IDX FROM 1 BY 1
+                       UNTIL PO-IDX > WS-PO-LIMIT
+                   MOVE PURCHASE-ORDER(PO-IDX)
+                       TO OU-PURCHASE-ORDER(PO-IDX)
+                   SET PO-LEAD-TIME-LATE-NO(PO-IDX) TO TRUE
+               END-PERFORM
+           END-IF.
            CALL "POEDIT" USING PURCHASE-ORDER(1),
                               PURCHASE-ORDER(2),
                               PURCHASE-ORDER(3),
                               WS-POEDIT-RETURN-CODE,
                               WS-POEDIT-RETURN-MESSAGE,
                               WS-POEDIT-ERROR-NUMBER.
+      *Cross-check PO delivery timing against the part's own lead
+      *time. Flags any open PO whose requested delivery
+      *is sooner than WEEKS-LEAD-TIME allows for instead of letting
+      *it sail through PARTEDIT/POEDIT clean.
+      **************************************************************
+       220-LEADTIME-PROCESS.
+           MOVE 0 TO WS-LEADTIME-ERROR-NUMBER.
+           MOVE 0 TO WS-LEADTIME-RETURN-CODE.
+           MOVE SPACES TO WS-LEADTIME-RETURN-MESSAGE.
+           MOVE 1 TO WS-LEADTIME-MSG-LCTR.
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-YYYYMMDD).
+           IF WS-PO-LIMIT > 0
+               PERFORM VARYING PO-IDX FROM 1 BY 1
+                       UNTIL PO-IDX > WS-PO-LIMIT
+                   IF PO-REQUESTED-DELIVERY-DATE(PO-IDX) > 0
+                       COMPUTE WS-DELIVERY-INTEGER =
+                           FUNCTION INTEGER-OF-DATE(
+                               PO-REQUESTED-DELIVERY-DATE(PO-IDX))
+                       COMPUTE WS-WEEKS-UNTIL-DELIVERY =
+                           (WS-DELIVERY-INTEGER - WS-TODAY-INTEGER) / 7
+                       IF WS-WEEKS-UNTIL-DELIVERY < WEEKS-LEAD-TIME
+                           SET PO-LEAD-TIME-LATE-YES(PO-IDX) TO TRUE
+                           ADD 1 TO WS-LEADTIME-ERROR-NUMBER
+                           IF WS-LEADTIME-ERROR-NUMBER NOT GREATER 3
+                               MOVE 'PO SOONER THAN PART LEAD TIME'
+                                   TO WS-LEADTIME-RETURN-MESSAGE
+                                       (WS-LEADTIME-MSG-LCTR:30)
+                               ADD 30 TO WS-LEADTIME-MSG-LCTR
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+           IF WS-LEADTIME-ERROR-NUMBER NOT = 0
+               MOVE 1 TO WS-LEADTIME-RETURN-CODE
+           END-IF.
+      *Delimited extract of the clean record, alongside FOUTPUT, so
+      *analytics tooling does not have to recompute fixed-column
+      *offsets against the PARTS/SUPLIERS copybooks. Carries every
+      *address and PO the part/supplier has, not just the first of
+      *each.
+      **************************************************************
+       230-WRITE-DELIMITED.
+           MOVE SPACES TO OU-DELIM-LINE.
+           MOVE 1 TO WS-DELIM-PTR.
+           STRING FUNCTION TRIM(PART-NUMBER)    DELIMITED BY SIZE
+                  '|'                           DELIMITED BY SIZE
+                  FUNCTION TRIM(PART-NAME)      DELIMITED BY SIZE
+                  '|'                           DELIMITED BY SIZE
+                  WEEKS-LEAD-TIME               DELIMITED BY SIZE
+                  '|'                           DELIMITED BY SIZE
+                  FUNCTION TRIM(VEHICLE-MODEL)  DELIMITED BY SIZE
+                  '|'                           DELIMITED BY SIZE
+                  FUNCTION TRIM(VEHICLE-MAKE)   DELIMITED BY SIZE
+                  '|'                           DELIMITED BY SIZE
+                  VEHICLE-YEAR                  DELIMITED BY SIZE
+                  '|'                           DELIMITED BY SIZE
+                  FUNCTION TRIM(SUPPLIER-CODE)  DELIMITED BY SIZE
+                  '|'                           DELIMITED BY SIZE
+                  FUNCTION TRIM(SUPPLIER-NAME)  DELIMITED BY SIZE
+                  '|'                           DELIMITED BY SIZE
+                  SUPPLIER-PERF                 DELIMITED BY SIZE
+                  '|'                           DELIMITED BY SIZE
+                  SUPPLIER-RATING               DELIMITED BY SIZE
+                  '|'                           DELIMITED BY SIZE
+                  SUPPLIER-STATUS               DELIMITED BY SIZE
+                  '|'                           DELIMITED BY SIZE
+                  SUPPLIER-ACT-DATE             DELIMITED BY SIZE
+                  INTO OU-DELIM-LINE
+                  WITH POINTER WS-DELIM-PTR
+           END-STRING.
+           IF WS-ADDR-LIMIT > 0
+               PERFORM VARYING ADDR-IDX FROM 1 BY 1
+                       UNTIL ADDR-IDX > WS-ADDR-LIMIT
+                   STRING '|'                        DELIMITED BY SIZE
+                          FUNCTION TRIM(SUPP-ADDRESS(ADDR-IDX))
+                                                      DELIMITED BY SIZE
+                          INTO OU-DELIM-LINE
+                          WITH POINTER WS-DELIM-PTR
+                   END-STRING
+               END-PERFORM
+           END-IF.
+           IF WS-PO-LIMIT > 0
+               PERFORM VARYING PO-IDX FROM 1 BY 1
+                       UNTIL PO-IDX > WS-PO-LIMIT
+                   STRING '|'                        DELIMITED BY SIZE
+                          FUNCTION TRIM(PURCHASE-ORDER(PO-IDX))
+                                                      DELIMITED BY SIZE
+                          INTO OU-DELIM-LINE
+                          WITH POINTER WS-DELIM-PTR
+                   END-STRING
+               END-PERFORM
+           END-IF.
+           WRITE OU-DELIM-LINE.
+      *Write the checkpoint record with the count/key of the last
+      *successfully processed PARTSUP record.
+      **************************************************************
+       240-WRITE-CHECKPOINT.
+           MOVE WS-RECORDS-PROCESSED TO CHKPT-RECORDS-PROCESSED.
+           MOVE PART-NUMBER TO CHKPT-LAST-PART-NUMBER.
+           MOVE SUPPLIER-CODE TO CHKPT-LAST-SUPPLIER-CODE.
+           SET CHKPT-INCOMPLETE TO TRUE.
+           OPEN OUTPUT FCHKPT.
+           IF FCHKPT-OK
+               WRITE CHKPT-RECORD
+               CLOSE FCHKPT
+           ELSE
+               DISPLAY 'CHECKPOINT FILE PROBLEM'
+           END-IF.
+           MOVE 0 TO WS-RECORDS-SINCE-CHKPT.
+      *Mark the checkpoint complete once the whole file has been
+      *processed cleanly, so the next run starts from record one
+      *instead of thinking it needs to resume.
+      **************************************************************
+       245-FINALIZE-CHECKPOINT.
+           MOVE 0 TO CHKPT-RECORDS-PROCESSED.
+           MOVE SPACES TO CHKPT-LAST-PART-NUMBER.
+           MOVE SPACES TO CHKPT-LAST-SUPPLIER-CODE.
+           SET CHKPT-COMPLETE TO TRUE.
+           OPEN OUTPUT FCHKPT.
+           IF FCHKPT-OK
+               WRITE CHKPT-RECORD
+               CLOSE FCHKPT
+           ELSE
+               DISPLAY 'CHECKPOINT FILE PROBLEM'
+           END-IF.
       *Closing Functions********************************************
       * This last two paragraphs will close all files ever opened
       * and then call PRTRPT which will print the report of the data
       **************************************************************
        900-CLOSE.
-           CLOSE FPARTSUP, FPARTS, FSUPPS, FADDRS, FPO, FOUTPUT, FERROR.
+           PERFORM 245-FINALIZE-CHECKPOINT.
+           PERFORM 190-CLOSE-OPENED-FILES.
+      *PRTRPT has no source in this tree and baseline never called it
+      *with any arguments, so there is no working signature to confirm
+      *a CALL against. The batch summary and scorecard are instead
+      *written to FSUMRPT, a durable report file, so the totals survive
+      *past the job log until PRTRPT's real contract can be confirmed.
        900-CALL-PRINT-REPORT.
       *     CALL "PRTRPT".
+           OPEN OUTPUT FSUMRPT.
+           IF FSUMRPT-OK
+               MOVE 'PARTMAIN BATCH SUMMARY' TO OU-SUMRPT-LINE
+               WRITE OU-SUMRPT-LINE
+               MOVE SPACES TO OU-SUMRPT-LINE
+               STRING 'RECORDS READ      : ' DELIMITED BY SIZE
+                      WS-RPT-TOTAL-READ       DELIMITED BY SIZE
+                      INTO OU-SUMRPT-LINE
+               WRITE OU-SUMRPT-LINE
+               MOVE SPACES TO OU-SUMRPT-LINE
+               STRING 'RECORDS WRITTEN   : ' DELIMITED BY SIZE
+                      WS-RPT-TOTAL-WRITTEN    DELIMITED BY SIZE
+                      INTO OU-SUMRPT-LINE
+               WRITE OU-SUMRPT-LINE
+               MOVE SPACES TO OU-SUMRPT-LINE
+               STRING 'RECORDS REJECTED  : ' DELIMITED BY SIZE
+                      WS-RPT-TOTAL-REJECTED   DELIMITED BY SIZE
+                      INTO OU-SUMRPT-LINE
+               WRITE OU-SUMRPT-LINE
+               MOVE SPACES TO OU-SUMRPT-LINE
+               STRING 'PARTEDIT REJECTS  : ' DELIMITED BY SIZE
+                      WS-RPT-PARTEDIT-REJECTS DELIMITED BY SIZE
+                      INTO OU-SUMRPT-LINE
+               WRITE OU-SUMRPT-LINE
+               MOVE SPACES TO OU-SUMRPT-LINE
+               STRING 'SUPPEDIT REJECTS  : ' DELIMITED BY SIZE
+                      WS-RPT-SUPPEDIT-REJECTS DELIMITED BY SIZE
+                      INTO OU-SUMRPT-LINE
+               WRITE OU-SUMRPT-LINE
+               MOVE SPACES TO OU-SUMRPT-LINE
+               STRING 'ADDREDIT REJECTS  : ' DELIMITED BY SIZE
+                      WS-RPT-ADDREDIT-REJECTS DELIMITED BY SIZE
+                      INTO OU-SUMRPT-LINE
+               WRITE OU-SUMRPT-LINE
+               MOVE SPACES TO OU-SUMRPT-LINE
+               STRING 'POEDIT REJECTS    : ' DELIMITED BY SIZE
+                      WS-RPT-POEDIT-REJECTS   DELIMITED BY SIZE
+                      INTO OU-SUMRPT-LINE
+               WRITE OU-SUMRPT-LINE
+               MOVE SPACES TO OU-SUMRPT-LINE
+               STRING 'LEADTIME REJECTS  : ' DELIMITED BY SIZE
+                      WS-RPT-LEADTIME-REJECTS DELIMITED BY SIZE
+                      INTO OU-SUMRPT-LINE
+               WRITE OU-SUMRPT-LINE
+               PERFORM 910-CALL-SCORECARD-REPORT
+               CLOSE FSUMRPT
+           ELSE
+               DISPLAY 'SUMMARY REPORT FILE PROBLEM'
+           END-IF.
+           DISPLAY 'PARTMAIN BATCH SUMMARY'.
+           DISPLAY 'RECORDS READ      : ' WS-RPT-TOTAL-READ.
+           DISPLAY 'RECORDS WRITTEN   : ' WS-RPT-TOTAL-WRITTEN.
+           DISPLAY 'RECORDS REJECTED  : ' WS-RPT-TOTAL-REJECTED.
+           DISPLAY 'PARTEDIT REJECTS  : ' WS-RPT-PARTEDIT-REJECTS.
+           DISPLAY 'SUPPEDIT REJECTS  : ' WS-RPT-SUPPEDIT-REJECTS.
+           DISPLAY 'ADDREDIT REJECTS  : ' WS-RPT-ADDREDIT-REJECTS.
+           DISPLAY 'POEDIT REJECTS    : ' WS-RPT-POEDIT-REJECTS.
+           DISPLAY 'LEADTIME REJECTS  : ' WS-RPT-LEADTIME-REJECTS.
+      *Daily supplier scorecard report. SUPPSCORE has no source in
+      *this tree, so - consistent with PRTRPT above - it is left
+      *uncalled; the accumulated table is written to FSUMRPT instead
+      *until SUPPSCORE's real contract can be confirmed.
+      **************************************************************
+       910-CALL-SCORECARD-REPORT.
+      *     CALL "SUPPSCORE" USING WS-SCORECARD-COUNT,
+      *                           WS-SCORECARD-ENTRY(1).
+           MOVE SPACES TO OU-SUMRPT-LINE.
+           MOVE 'SUPPLIER SCORECARD' TO OU-SUMRPT-LINE.
+           WRITE OU-SUMRPT-LINE.
+           PERFORM VARYING SC-IDX FROM 1 BY 1
+                   UNTIL SC-IDX > WS-SCORECARD-COUNT
+               MOVE SPACES TO OU-SUMRPT-LINE
+               STRING SC-SUPPLIER-CODE(SC-IDX)  DELIMITED BY SIZE
+                      ' RECORDS='                DELIMITED BY SIZE
+                      SC-RECORD-COUNT(SC-IDX)    DELIMITED BY SIZE
+                      ' PERFTOTAL='              DELIMITED BY SIZE
+                      SC-PERF-TOTAL(SC-IDX)      DELIMITED BY SIZE
+                      ' RATINGTOTAL='            DELIMITED BY SIZE
+                      SC-RATING-TOTAL(SC-IDX)    DELIMITED BY SIZE
+                      INTO OU-SUMRPT-LINE
+               WRITE OU-SUMRPT-LINE
+           END-PERFORM.
