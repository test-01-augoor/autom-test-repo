@@ -349,6 +349,17 @@
        01  GX-MODIFIED                    PIC S9(1) COMP-3 VALUE ZEROES.
        01  GXV-V8PHRID                    PIC 9(4) VALUE ZEROES.
        01  GXV-V7PTGFCHVIG                PIC X(8) VALUE ZEROES.
+      * --- End date of the caller-supplied TGFCHVIG browse range.
+      * --- ZEROES means open-ended (browse through to end of file),
+      * --- preserving the old single-date behaviour for callers that
+      * --- do not pass an end date.
+       01  GXV-V9PTGFCHVIGFIN             PIC X(8) VALUE ZEROES.
+      * --- Caller-supplied subfile page-load batch size. ZEROES
+      * --- means "use the default of 4" so existing callers that
+      * --- do not pass this parameter keep today's behaviour.
+       01  WS-SFL-BATCH-SIZE              PIC S9(004) COMP-4 VALUE 4.
+      * --- Today's date, used to flag past-due TGFCHVIG rows.
+       01  WS-TODAY-CCYYMMDD              PIC X(8) VALUE ZEROES.
        01  PARENT-MODE-0002               PIC X(3) VALUE SPACES.
        01  CUR-SFL-RCD-NBR-0002           PIC S9(5) COMP-3 VALUE ZEROES.
        01  SHR-SFL-RCD-CNT-0002           PIC S9(5) COMP-3 VALUE ZEROES.
@@ -358,14 +369,27 @@
        LINKAGE SECTION.
        01  GXL-V7PTGFCHVIG                PIC X(8).
        01  GXL-V8PHRID                    PIC 9(4).
+       01  GXL-V9PTGFCHVIGFIN             PIC X(8).
+       01  GXL-V10PSFLBATCH               PIC S9(004) COMP-4.
        PROCEDURE DIVISION USING
                                 GXL-V7PTGFCHVIG
                                 GXL-V8PHRID
+                                GXL-V9PTGFCHVIGFIN
+                                GXL-V10PSFLBATCH
                                 .
        MAIN.
 
            MOVE GXL-V7PTGFCHVIG TO GXV-V7PTGFCHVIG
            MOVE GXL-V8PHRID TO GXV-V8PHRID
+           IF GXL-V9PTGFCHVIGFIN IS NUMERIC
+              MOVE GXL-V9PTGFCHVIGFIN TO GXV-V9PTGFCHVIGFIN
+           ELSE
+              MOVE ZEROES TO GXV-V9PTGFCHVIGFIN
+           END-IF
+           IF GXL-V10PSFLBATCH GREATER ZERO
+              MOVE GXL-V10PSFLBATCH TO WS-SFL-BATCH-SIZE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-CCYYMMDD
       * --- Variables initialization
            SET  NO-INSRCD            TO TRUE
            SET  NO-DELRCD            TO TRUE
@@ -423,7 +447,9 @@
               MOVE 'F0-TGCTD' TO GX-IO-XFI
               MOVE 0 TO GX-LOCK-COUNT
               PERFORM TEST AFTER UNTIL GX-IO-CODE NOT LESS ZERO
-                 OPEN INPUT F0-TGCTD
+      * --- Opened I-O (not INPUT) so T0002-ADD-NEW-COMBO can WRITE
+      * --- a new TGFCHVIG/CTDID/HRID combo to the master file.
+                 OPEN I-O F0-TGCTD
                  PERFORM GX-FILE-STATUS-ANALYSIS
                  PERFORM GX-IOERR-LOOP
               END-PERFORM
@@ -453,6 +479,7 @@
            END-IF
            MOVE GXV-V7PTGFCHVIG TO GXL-V7PTGFCHVIG
            MOVE GXV-V8PHRID TO GXL-V8PHRID
+           MOVE GXV-V9PTGFCHVIGFIN TO GXL-V9PTGFCHVIGFIN
            MOVE '0' TO GX-FIRST-TIME
            GOBACK
            CONTINUE.
@@ -541,6 +568,8 @@
                  WHEN WS-KEY-F5
                     SET GX-RESTART TO TRUE
                     SET GX-REPOSITION TO TRUE
+                 WHEN WS-KEY-F6
+                    PERFORM T0002-ADD-NEW-COMBO
                  WHEN OTHER
                     MOVE 'Tecla de función no válida en este momento.'
             TO MSG-DESCRIPTION
@@ -843,6 +872,13 @@
                  MOVE 'B0100' TO GX-WS-FMT
                  MOVE GXV-HRID TO A3297 OF B0100-O
                  MOVE GXV-CTDID TO A2124 OF B0100-O
+      * --- Flag the row when its TGFCHVIG is already past due, so
+      * --- the subfile's DDS colour/highlight conditioning on this
+      * --- indicator can call it out.
+                 IF GXV-TGFCHVIG NOT = ZEROES AND
+                    GXV-TGFCHVIG < WS-TODAY-CCYYMMDD
+                    MOVE 1 TO IND-ARRAY (50)
+                 END-IF
                  ADD 1 TO EXC-SFL-RCD-CNT-0002
                  MOVE EXC-SFL-RCD-CNT-0002 TO GX-SFLRELRECNBR
                  PERFORM WRITE-SUBFILE
@@ -867,11 +903,19 @@
            PERFORM T0002-GROUP
               THRU T0002-GROUP-EXIT
              UNTIL NOT ( F0-TGCTD-EOF = 0 AND
-                         GX-SFL-PAGE-COUNT < 4 AND
-                         TGFCHVIG OF F0-TGCTD-RCD = GXV-V7PTGFCHVIG )
+                         GX-SFL-PAGE-COUNT < WS-SFL-BATCH-SIZE AND
+                         TGFCHVIG OF F0-TGCTD-RCD NOT LESS
+                             GXV-V7PTGFCHVIG AND
+                         ( GXV-V9PTGFCHVIGFIN = ZEROES OR
+                           TGFCHVIG OF F0-TGCTD-RCD NOT GREATER
+                             GXV-V9PTGFCHVIGFIN ) )
            MOVE 0 TO GX-LVL0002
            IF NOT ( F0-TGCTD-EOF = 0 AND
-                    TGFCHVIG OF F0-TGCTD-RCD = GXV-V7PTGFCHVIG )
+                    TGFCHVIG OF F0-TGCTD-RCD NOT LESS
+                        GXV-V7PTGFCHVIG AND
+                    ( GXV-V9PTGFCHVIGFIN = ZEROES OR
+                      TGFCHVIG OF F0-TGCTD-RCD NOT GREATER
+                        GXV-V9PTGFCHVIGFIN ) )
            MOVE 1 TO F0-TGCTD-EOF
            END-IF
            MOVE F0-TGCTD-EOF TO GX-LREC
@@ -930,6 +974,48 @@
            MOVE GX-SFLRELRECNBR TO GX-SFLRECNBR
            CONTINUE.
 
+      * --- Wires the existing INSERT-MODE/INSRCD infrastructure up to
+      * --- an actual add-new-combo path. The user keys the new Id.
+      * --- Horaria/Id. Combo into the B0101 header fields and presses
+      * --- F6; the new combo is written to the real F0-TGCTD master
+      * --- (effective as of the start of the currently browsed
+      * --- TGFCHVIG range) and then added to the subfile via the
+      * --- pre-existing T0002-ADDNEWRCD.
+       T0002-ADD-NEW-COMBO.
+
+           SET INSERT-MODE TO TRUE
+           MOVE GXV-V5CHRID TO GXV-HRID
+           MOVE GXV-V6CCTDID TO GXV-CTDID
+           IF GXV-HRID = ZEROES OR GXV-CTDID = ZEROES
+              MOVE
+           'Debe ingresar Id. Horaria y Id. Combo antes de agregar.'
+                 TO MSG-DESCRIPTION
+              PERFORM GX-ADD-MSG
+              SET DISPLAY-MODE TO TRUE
+           ELSE
+              MOVE GXV-V7PTGFCHVIG TO GXV-TGFCHVIG
+              MOVE GXV-TGFCHVIG TO TGFCHVIG OF F0-TGCTD-RCD
+              MOVE GXV-CTDID TO CTDID OF F0-TGCTD-RCD
+              MOVE GXV-HRID TO HRID OF F0-TGCTD-RCD
+              MOVE 'writing' TO GX-IO-OP
+              MOVE 'TGFchVig, Id. Cmb Horaria Red Celular' TO GX-IO-XFI
+              WRITE F0-TGCTD-RCD
+                 INVALID KEY
+                    CONTINUE
+              END-WRITE
+              PERFORM GX-FILE-STATUS-ANALYSIS
+              IF GX-IO-OK
+                 SET DISPLAY-MODE TO TRUE
+                 PERFORM T0002-ADDNEWRCD
+                 SET GX-RESTART TO TRUE
+                 SET GX-REPOSITION TO TRUE
+              ELSE
+                 PERFORM GX-IOERR
+                 SET DISPLAY-MODE TO TRUE
+              END-IF
+           END-IF
+           CONTINUE.
+
       * --- Standard variables for scr program
       * --- Referenced routines
        REWRITE-SUBFILE.
