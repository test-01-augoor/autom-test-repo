@@ -22,6 +22,9 @@
        FILE-CONTROL.
            SELECT GX-PRINTER
                   ASSIGN TO PRINTER-DESCARTE .
+           SELECT GX-AUDIT ASSIGN TO AUDIT-DESCARTE
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS IS WS-AUDIT-ST.
        I-O-CONTROL.
 
        DATA DIVISION.
@@ -30,6 +33,8 @@
        FD  GX-PRINTER
            LABEL RECORDS ARE STANDARD.
        01  GX-PRN-RECORD    PIC X(96).
+       FD  GX-AUDIT.
+       01  WS-AUDIT-LINE    PIC X(400).
        WORKING-STORAGE SECTION.
 
        01  GX-INT-FMT-DATE.
@@ -264,10 +269,60 @@
        01  GXV-V34TEXTO                   PIC X(254) VALUE SPACES.
        01  GXV-V35GX-ERR                  PIC S9(3) VALUE ZEROES.
        01  GXV-V36GX-EMSG                 PIC X(70) VALUE SPACES.
+       01  WS-AUDIT-ST                    PIC XX.
+           88 AUDIT-ST-OK                              VALUE '00'.
+       01  WS-MAIL-FAILED-FLAG            PIC X(1) VALUE 'N'.
+           88 MAIL-SEND-FAILED                       VALUE 'Y'.
+           88 MAIL-SEND-OK                            VALUE 'N'.
+       01  WS-MSGERR-LEN                  PIC S9(4) COMP-3.
+       01  WS-MSGERR-POS                  PIC S9(4) COMP-3.
+       01  WS-MSGERR-CHUNK                PIC S9(4) COMP-3.
+       01  WS-DISCREPANCY-COUNT           PIC 9(004) VALUE ZEROES.
+       01  WS-DISCREPANCY-TABLE.
+           05 WS-DISCREPANCY-ENTRY OCCURS 200 TIMES
+                              INDEXED BY WS-DISC-IDX.
+              10 WS-D-SAID               PIC 9(8).
+              10 WS-D-MKTID              PIC 9(5).
+              10 WS-D-COLID              PIC 9(4).
+              10 WS-D-SFCID              PIC 9(2).
+              10 WS-D-SMOID              PIC 9(4).
+              10 WS-D-LCIDSTK            PIC 9(5).
+              10 WS-D-LCIDDEST           PIC 9(5).
+              10 WS-D-TRAMITE            PIC 9(12).
+              10 WS-D-TAREA              PIC 9(4).
+              10 WS-D-ORDTAREA           PIC 9(4).
+              10 WS-D-PROCID             PIC 9(4).
+              10 WS-D-PGNAME             PIC X(8).
+              10 WS-D-USRID              PIC X(10).
+              10 WS-D-FLGADD             PIC X(1).
+              10 WS-D-WCTNROREL          PIC 9(12).
+              10 WS-D-MSGERR             PIC X(250).
        01  GXV-V37GX-LINE                 PIC 9(6) VALUE ZEROES.
        01  GXV-V38GX-PAGE                 PIC 9(6) VALUE ZEROES.
        01  GXV-V39GX-OUT                  PIC X(3) VALUE SPACES.
        01  GXV-V30PMSGERR                 PIC X(70) VALUE SPACES.
+       01  GXV-V40PMAILLIST               PIC X(253) VALUE SPACES.
+       01  GXV-V41PFLUSH                  PIC X(1) VALUE SPACES.
+       01  GXV-V42PMSGERRFULL             PIC X(250) VALUE SPACES.
+       01  WS-MSGERR-TEXT                 PIC X(250) VALUE SPACES.
+      *--- Distribution table for RPT-SEND-MAIL, keyed by message
+      *--- type. Today this report only ever raises one kind of
+      *--- notification (the SAP discrepancy batch, type 'DISC'), so
+      *--- the table has a single row - add another FILLER pair and
+      *--- bump the OCCURS count to route a future message type to a
+      *--- different recipient without touching the procedure logic.
+       01  WS-MAILDIST-TABLE-R.
+           05 FILLER                      PIC X(4) VALUE 'DISC'.
+           05 FILLER                      PIC X(253) VALUE
+              'srodriguezgonzalez@mail.Antel.com.uy'.
+       01  WS-MAILDIST-TABLE REDEFINES WS-MAILDIST-TABLE-R.
+           05 WS-MAILDIST-ENTRY OCCURS 1 TIMES
+                                 INDEXED BY WS-MAILDIST-IDX.
+              10 WS-MAILDIST-MSGTYPE      PIC X(4).
+              10 WS-MAILDIST-RECIPIENT    PIC X(253).
+       01  WS-MAILDIST-KEY-DISC           PIC X(4) VALUE 'DISC'.
+       01  WS-MAILDIST-FOUND              PIC X(1) VALUE 'N'.
+           88 WS-MAILDIST-WAS-FOUND             VALUE 'Y'.
        01  GXV-V16PFLGADD                 PIC X(1) VALUE SPACES.
        01  GXV-V29PWCTNROREL              PIC 9(12) VALUE ZEROES.
        01  GXV-V17PLCIDDEST               PIC 9(5) VALUE ZEROES.
@@ -301,6 +356,9 @@
        01  GXL-V29PWCTNROREL              PIC 9(12).
        01  GXL-V16PFLGADD                 PIC X(1).
        01  GXL-V30PMSGERR                 PIC X(70).
+       01  GXL-V40PMAILLIST               PIC X(253).
+       01  GXL-V41PFLUSH                  PIC X(1).
+       01  GXL-V42PMSGERRFULL             PIC X(250).
        PROCEDURE DIVISION USING
                                 GXL-V27PTRAMITE
                                 GXL-V26PTAREA
@@ -318,6 +376,9 @@
                                 GXL-V29PWCTNROREL
                                 GXL-V16PFLGADD
                                 GXL-V30PMSGERR
+                                GXL-V40PMAILLIST
+                                GXL-V41PFLUSH
+                                GXL-V42PMSGERRFULL
                                 .
        MAIN.
 
@@ -337,6 +398,36 @@
            MOVE GXL-V29PWCTNROREL TO GXV-V29PWCTNROREL
            MOVE GXL-V16PFLGADD TO GXV-V16PFLGADD
            MOVE GXL-V30PMSGERR TO GXV-V30PMSGERR
+      * --- Unmigrated callers only allocated up to GXL-V30PMSGERR (the
+      * --- last parameter before these three were added), so the
+      * --- trailing linkage items below may reference memory past
+      * --- what such a caller passed. Best-effort mitigation only: a
+      * --- caller-supplied value is trusted only when it looks like
+      * --- one of the values this field is documented to carry;
+      * --- anything else falls back to the pre-existing behaviour.
+      * --- COBOL CALL USING gives no portable way to detect how many
+      * --- arguments were actually supplied, so this cannot be made
+      * --- fully safe short of migrating every caller.
+           IF GXL-V40PMAILLIST NOT EQUAL SPACES
+              MOVE GXL-V40PMAILLIST TO GXV-V40PMAILLIST
+           ELSE
+              MOVE SPACES TO GXV-V40PMAILLIST
+           END-IF
+           IF GXL-V41PFLUSH EQUAL 'Y' OR GXL-V41PFLUSH EQUAL 'N'
+              MOVE GXL-V41PFLUSH TO GXV-V41PFLUSH
+           ELSE
+              MOVE 'Y' TO GXV-V41PFLUSH
+           END-IF
+           IF GXL-V42PMSGERRFULL NOT EQUAL SPACES
+              MOVE GXL-V42PMSGERRFULL TO GXV-V42PMSGERRFULL
+           ELSE
+              MOVE SPACES TO GXV-V42PMSGERRFULL
+           END-IF
+           IF GXV-V42PMSGERRFULL NOT EQUAL SPACES
+              MOVE GXV-V42PMSGERRFULL TO WS-MSGERR-TEXT
+           ELSE
+              MOVE GXV-V30PMSGERR TO WS-MSGERR-TEXT
+           END-IF
       * --- Variables initialization
            MOVE 'PRN' TO GXV-V39GX-OUT
            MOVE ZEROES TO GXV-V38GX-PAGE
@@ -352,6 +443,13 @@
            MOVE 0 TO GX-EXIT-LEVEL
            MOVE 0 TO GX-RETURN
       * --- End of initialization
+           IF GX-FIRST-TIME = '1'
+              OPEN EXTEND GX-AUDIT
+              IF NOT AUDIT-ST-OK
+                 DISPLAY 'ARSAPPRIN: GX-AUDIT OPEN FAILED, STATUS '
+                         WS-AUDIT-ST
+              END-IF
+           END-IF
            MOVE 72 TO RPT-PAGE-LENGTH
            MOVE 1 TO RPT-TOP-MARGIN
            MOVE 4 TO RPT-BOTTOM-MARGIN
@@ -377,6 +475,9 @@
            MOVE GXV-V29PWCTNROREL TO GXL-V29PWCTNROREL
            MOVE GXV-V16PFLGADD TO GXL-V16PFLGADD
            MOVE GXV-V30PMSGERR TO GXL-V30PMSGERR
+           MOVE GXV-V40PMAILLIST TO GXL-V40PMAILLIST
+           MOVE GXV-V41PFLUSH TO GXL-V41PFLUSH
+           MOVE GXV-V42PMSGERRFULL TO GXL-V42PMSGERRFULL
            MOVE '0' TO GX-FIRST-TIME
            GOBACK
            CONTINUE.
@@ -442,6 +543,69 @@
 
        RPT-MAIN.
 
+           PERFORM RPT-ACCUMULATE-DISCREPANCY
+           PERFORM RPT-WRITE-AUDIT
+      * --- MAIN already normalized V41PFLUSH to 'Y' or 'N' (defaulting
+      * --- unmigrated/garbage values to 'Y' so old callers keep
+      * --- flushing every call like before batching existed), so this
+      * --- only has to compare against the one value that opts out.
+           IF GXV-V41PFLUSH EQUAL 'Y'
+              PERFORM RPT-PRINT-BATCH
+              PERFORM RPT-SEND-MAIL
+              PERFORM RPT-DISPLAY-OUTPUT
+              MOVE ZEROES TO WS-DISCREPANCY-COUNT
+           END-IF
+           CONTINUE.
+
+       RPT-ACCUMULATE-DISCREPANCY.
+
+           IF WS-DISCREPANCY-COUNT < 200
+              ADD 1 TO WS-DISCREPANCY-COUNT
+              SET WS-DISC-IDX TO WS-DISCREPANCY-COUNT
+              MOVE GXV-V23PSAID TO WS-D-SAID (WS-DISC-IDX)
+              MOVE GXV-V19PMKTID TO WS-D-MKTID (WS-DISC-IDX)
+              MOVE GXV-V15PCOLID TO WS-D-COLID (WS-DISC-IDX)
+              MOVE GXV-V24PSFCID TO WS-D-SFCID (WS-DISC-IDX)
+              MOVE GXV-V25PSMOID TO WS-D-SMOID (WS-DISC-IDX)
+              MOVE GXV-V18PLCIDSTK TO WS-D-LCIDSTK (WS-DISC-IDX)
+              MOVE GXV-V17PLCIDDEST TO WS-D-LCIDDEST (WS-DISC-IDX)
+              MOVE GXV-V27PTRAMITE TO WS-D-TRAMITE (WS-DISC-IDX)
+              MOVE GXV-V26PTAREA TO WS-D-TAREA (WS-DISC-IDX)
+              MOVE GXV-V20PORDTAREA TO WS-D-ORDTAREA (WS-DISC-IDX)
+              MOVE GXV-V22PPROCID TO WS-D-PROCID (WS-DISC-IDX)
+              MOVE GXV-V21PPGNAME TO WS-D-PGNAME (WS-DISC-IDX)
+              MOVE GXV-V28PUSRID TO WS-D-USRID (WS-DISC-IDX)
+              MOVE GXV-V16PFLGADD TO WS-D-FLGADD (WS-DISC-IDX)
+              MOVE GXV-V29PWCTNROREL TO WS-D-WCTNROREL (WS-DISC-IDX)
+              MOVE WS-MSGERR-TEXT TO WS-D-MSGERR (WS-DISC-IDX)
+           ELSE
+              DISPLAY 'ARSAPPRIN: DISCREPANCY TABLE FULL, DROPPING '
+                      GXV-V23PSAID
+           END-IF
+           CONTINUE.
+
+       RPT-WRITE-AUDIT.
+
+           MOVE SPACES TO WS-AUDIT-LINE
+           STRING GXV-V23PSAID      DELIMITED BY SIZE '|' DELIMITED
+            BY SIZE
+                  GXV-V19PMKTID     DELIMITED BY SIZE '|' DELIMITED
+            BY SIZE
+                  GXV-V27PTRAMITE   DELIMITED BY SIZE '|' DELIMITED
+            BY SIZE
+                  GXV-V28PUSRID     DELIMITED BY SIZE '|' DELIMITED
+            BY SIZE
+                  FUNCTION TRIM (WS-MSGERR-TEXT) DELIMITED BY SIZE
+                  INTO WS-AUDIT-LINE
+           WRITE WS-AUDIT-LINE
+           IF NOT AUDIT-ST-OK
+              DISPLAY 'ARSAPPRIN: GX-AUDIT WRITE FAILED, STATUS '
+                      WS-AUDIT-ST
+           END-IF
+           CONTINUE.
+
+       RPT-PRINT-BATCH.
+
            MOVE 0 TO GXV-V37GX-LINE
            MOVE 0 TO GXV-V35GX-ERR
            MOVE 1 TO GX-QCMDEXC-PTR
@@ -478,47 +642,114 @@
            SET  RPT-FIRST-PAGE      TO TRUE
            MOVE ZEROES TO GXV-V38GX-PAGE
            PERFORM RPT-HEADER
-           MOVE GXV-V23PSAID TO C000  OF  LN0200
-           MOVE GXV-V19PMKTID TO C009  OF  LN0200
-           MOVE GXV-V15PCOLID TO C015  OF  LN0200
-           MOVE GXV-V24PSFCID TO C020  OF  LN0200
-           MOVE GXV-V25PSMOID TO C023  OF  LN0200
-           MOVE GXV-V18PLCIDSTK TO C028  OF  LN0200
-           MOVE GXV-V17PLCIDDEST TO C034  OF  LN0200
+
+           PERFORM VARYING WS-DISC-IDX FROM 1 BY 1
+                   UNTIL WS-DISC-IDX > WS-DISCREPANCY-COUNT
+              PERFORM RPT-PRINT-ONE-DISCREPANCY
+           END-PERFORM
+           CONTINUE.
+
+       RPT-PRINT-ONE-DISCREPANCY.
+
+           PERFORM RPT-HEADER
+           MOVE WS-D-SAID (WS-DISC-IDX) TO C000  OF  LN0200
+           MOVE WS-D-MKTID (WS-DISC-IDX) TO C009  OF  LN0200
+           MOVE WS-D-COLID (WS-DISC-IDX) TO C015  OF  LN0200
+           MOVE WS-D-SFCID (WS-DISC-IDX) TO C020  OF  LN0200
+           MOVE WS-D-SMOID (WS-DISC-IDX) TO C023  OF  LN0200
+           MOVE WS-D-LCIDSTK (WS-DISC-IDX) TO C028  OF  LN0200
+           MOVE WS-D-LCIDDEST (WS-DISC-IDX) TO C034  OF  LN0200
            MOVE LN0200 TO W-LINE-TO-PRINT
            COMPUTE W-LINES-TO-ADVANCE = 1
            PERFORM RPT-CHECK-EOP
 
            PERFORM RPT-HEADER
-           MOVE GXV-V27PTRAMITE TO C000  OF  LN0201
-           MOVE GXV-V26PTAREA TO C013  OF  LN0201
-           MOVE GXV-V20PORDTAREA TO C018  OF  LN0201
-           MOVE GXV-V22PPROCID TO C023  OF  LN0201
-           MOVE GXV-V21PPGNAME TO C028  OF  LN0201
-           MOVE GXV-V28PUSRID TO C037  OF  LN0201
-           MOVE GXV-V16PFLGADD TO C049  OF  LN0201
-           MOVE GXV-V29PWCTNROREL TO C052  OF  LN0201
+           MOVE WS-D-TRAMITE (WS-DISC-IDX) TO C000  OF  LN0201
+           MOVE WS-D-TAREA (WS-DISC-IDX) TO C013  OF  LN0201
+           MOVE WS-D-ORDTAREA (WS-DISC-IDX) TO C018  OF  LN0201
+           MOVE WS-D-PROCID (WS-DISC-IDX) TO C023  OF  LN0201
+           MOVE WS-D-PGNAME (WS-DISC-IDX) TO C028  OF  LN0201
+           MOVE WS-D-USRID (WS-DISC-IDX) TO C037  OF  LN0201
+           MOVE WS-D-FLGADD (WS-DISC-IDX) TO C049  OF  LN0201
+           MOVE WS-D-WCTNROREL (WS-DISC-IDX) TO C052  OF  LN0201
            MOVE LN0201 TO W-LINE-TO-PRINT
            COMPUTE W-LINES-TO-ADVANCE = 1
            PERFORM RPT-CHECK-EOP
 
            PERFORM RPT-HEADER
-           MOVE GXV-V30PMSGERR TO C000  OF  LN0202
-           MOVE LN0202 TO W-LINE-TO-PRINT
-           COMPUTE W-LINES-TO-ADVANCE = 1
-           PERFORM RPT-CHECK-EOP
+           PERFORM RPT-PRINT-MSGERR
+           CONTINUE.
+
+       RPT-PRINT-MSGERR.
+
+           COMPUTE WS-MSGERR-LEN =
+               FUNCTION LENGTH (FUNCTION TRIM (WS-D-MSGERR
+            (WS-DISC-IDX)))
+           IF WS-MSGERR-LEN = 0
+              MOVE 1 TO WS-MSGERR-LEN
+           END-IF
+           MOVE 1 TO WS-MSGERR-POS
+           PERFORM UNTIL WS-MSGERR-POS > WS-MSGERR-LEN
+              PERFORM RPT-HEADER
+              COMPUTE WS-MSGERR-CHUNK =
+                  FUNCTION MIN (70 WS-MSGERR-LEN - WS-MSGERR-POS + 1)
+              MOVE SPACES TO LN0202
+              MOVE WS-D-MSGERR (WS-DISC-IDX)
+                       (WS-MSGERR-POS : WS-MSGERR-CHUNK) TO C000
+            OF LN0202
+              MOVE LN0202 TO W-LINE-TO-PRINT
+              COMPUTE W-LINES-TO-ADVANCE = 1
+              PERFORM RPT-CHECK-EOP
+              ADD 70 TO WS-MSGERR-POS
+           END-PERFORM
+           CONTINUE.
+
+       RPT-SEND-MAIL.
 
            MOVE 'DESCARTE' TO GXV-V33NOMARCH
-           MOVE 'srodriguezgonzalez@mail.Antel.com.uy' TO GXV-V32DIRMAIL
+           IF GXV-V40PMAILLIST NOT EQUAL SPACES
+              MOVE GXV-V40PMAILLIST TO GXV-V32DIRMAIL
+           ELSE
+              PERFORM RPT-LOOKUP-MAILDIST
+              IF WS-MAILDIST-WAS-FOUND
+                 MOVE WS-MAILDIST-RECIPIENT (WS-MAILDIST-IDX) TO
+            GXV-V32DIRMAIL
+              ELSE
+                 MOVE 'srodriguezgonzalez@mail.Antel.com.uy' TO
+            GXV-V32DIRMAIL
+              END-IF
+           END-IF
            MOVE 'registro SAP a revisar' TO GXV-V34TEXTO
            MOVE 'test' TO GXV-V31ARCHIVO
+           SET MAIL-SEND-OK TO TRUE
            CALL 'ACMMAIL' USING GXV-V33NOMARCH GXV-V32DIRMAIL
             GXV-V34TEXTO GXV-V31ARCHIVO
                 ON OVERFLOW
-                MOVE 'ACMMAIL' TO GX-ERRPGM
-                GO TO GX-CALL-ERROR
+                SET MAIL-SEND-FAILED TO TRUE
+                DISPLAY 'ACMMAIL call failed; continuing print run.'
            END-CALL
-           PERFORM RPT-DISPLAY-OUTPUT
+           IF MAIL-SEND-FAILED
+              MOVE SPACES TO WS-AUDIT-LINE
+              STRING 'MAILFAIL' DELIMITED BY SIZE '|' DELIMITED BY
+            SIZE
+                     FUNCTION TRIM (GXV-V32DIRMAIL) DELIMITED BY
+            SIZE '|' DELIMITED BY SIZE
+                     INTO WS-AUDIT-LINE
+              WRITE WS-AUDIT-LINE
+           END-IF
+           CONTINUE.
+
+       RPT-LOOKUP-MAILDIST.
+
+           MOVE 'N' TO WS-MAILDIST-FOUND
+           SET WS-MAILDIST-IDX TO 1
+           SEARCH WS-MAILDIST-ENTRY
+              AT END
+                 MOVE 'N' TO WS-MAILDIST-FOUND
+              WHEN WS-MAILDIST-MSGTYPE (WS-MAILDIST-IDX) EQUAL
+                   WS-MAILDIST-KEY-DISC
+                 MOVE 'Y' TO WS-MAILDIST-FOUND
+           END-SEARCH
            CONTINUE.
 
        RPT-HEADER.
