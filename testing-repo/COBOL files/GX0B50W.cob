@@ -25,6 +25,9 @@
            SELECT GX-CRT-FILE ASSIGN TO WORKSTATION-SW005216-SI
                   TRANSACTION ACCESS DYNAMIC RELATIVE GX-SFLRELRECNBR
                   STATUS GX-WS-STATUS.
+           SELECT F0-EXPORT ASSIGN TO DB50EXP
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS IS WS-EXPORT-ST.
        I-O-CONTROL.
 
        DATA DIVISION.
@@ -36,6 +39,8 @@
        FD  GX-CRT-FILE LABEL RECORDS ARE OMITTED.
        01  GX-CRT-RECORD.
            COPY DDSR-ALL-FORMATS OF SW005216 .
+       FD  F0-EXPORT.
+       01  WS-EXPORT-LINE                 PIC X(080).
        WORKING-STORAGE SECTION.
 
        01  GX-INT-FMT-DATE.
@@ -192,6 +197,9 @@
            88 GX-LOADED          VALUE '1'.
            88 GX-NOT-LOADED      VALUE '0'.
        01  V-FS                     PIC  XX.
+       01  WS-EXPORT-ST             PIC  XX.
+       01  WS-EXPORT-IDX            PIC S9(005) COMP-3 VALUE ZEROES.
+       01  WS-EXPORT-ERR-FLAG       PIC X(1) VALUE 'N'.
        01  GX-IO-CODE               PIC S9(0004) COMP-3.
            88 GX-IO-EOF                                 VALUE  100.
            88 GX-IO-LOCKED-FILE                         VALUE -001.
@@ -332,8 +340,8 @@
        01  FK-L0002-N                     PIC S9(3) COMP-3 VALUE ZEROES.
        01  FK-L0002-C                     PIC S9(3) COMP-3 VALUE ZEROES.
        01   M-FK-L0002-A-R .
-           05 FILLER PIC X(078) VALUE 'F3=Salir  F5=Renovar  F24=Más tec
-      -    'las' .
+           05 FILLER PIC X(078) VALUE 'F3=Salir  F5=Renovar  F7=Orden
+      -    'F8=Imprimir  F24=Más teclas' .
            05 FILLER PIC X(078) VALUE 'F10=WARNING - Message text for ''
       -    'menu'' lang. ''spa'' not found  F24=Más teclas' .
            05 FILLER PIC X(078) VALUE 'F12=Cancelar  F24=Más teclas' .
@@ -352,6 +360,13 @@
        01  GXV-GXOPTF                     PIC X(1) VALUE SPACES.
        01  GX-MODIFIED                    PIC S9(1) COMP-3 VALUE ZEROES.
        01  GXV-V7PPICID                   PIC X(6) VALUE SPACES.
+       01  GXV-V8PCULTNROFIN              PIC 9(18) VALUE ZEROES.
+       01  GXV-V9PSTATUSFLT               PIC X(1) VALUE SPACES.
+       01  WS-SFL-BATCH-SIZE              PIC S9(004) COMP-4 VALUE 4.
+       01  GXV-PICSTATUS                  PIC X(1) VALUE SPACES.
+       01  GX-SORT-DESC-FLAG              PIC X(1) VALUE 'N'.
+           88  SORT-DESCENDING                        VALUE 'Y'.
+           88  SORT-ASCENDING                         VALUE 'N'.
        01  PARENT-MODE-0002               PIC X(3) VALUE SPACES.
        01  CUR-SFL-RCD-NBR-0002           PIC S9(5) COMP-3 VALUE ZEROES.
        01  SHR-SFL-RCD-CNT-0002           PIC S9(5) COMP-3 VALUE ZEROES.
@@ -360,12 +375,31 @@
       * --- String constants.
        LINKAGE SECTION.
        01  GXL-V7PPICID                   PIC X(6).
+       01  GXL-V8PCULTNROFIN              PIC 9(18).
+       01  GXL-V9PSTATUSFLT               PIC X(1).
+       01  GXL-V10PSFLBATCH               PIC S9(004) COMP-4.
        PROCEDURE DIVISION USING
                                 GXL-V7PPICID
+                                GXL-V8PCULTNROFIN
+                                GXL-V9PSTATUSFLT
+                                GXL-V10PSFLBATCH
                                 .
        MAIN.
 
            MOVE GXL-V7PPICID TO GXV-V7PPICID
+           IF GXL-V8PCULTNROFIN IS NUMERIC
+              MOVE GXL-V8PCULTNROFIN TO GXV-V8PCULTNROFIN
+           ELSE
+              MOVE ZEROES TO GXV-V8PCULTNROFIN
+           END-IF
+           IF GXL-V9PSTATUSFLT IS ALPHABETIC-UPPER
+              MOVE GXL-V9PSTATUSFLT TO GXV-V9PSTATUSFLT
+           ELSE
+              MOVE SPACES TO GXV-V9PSTATUSFLT
+           END-IF
+           IF GXL-V10PSFLBATCH GREATER ZERO
+              MOVE GXL-V10PSFLBATCH TO WS-SFL-BATCH-SIZE
+           END-IF
       * --- Variables initialization
            SET  NO-INSRCD            TO TRUE
            SET  NO-DELRCD            TO TRUE
@@ -451,6 +485,8 @@
               MOVE GX-SAVSFLREC TO GX-SFLRELRECNBR
            END-IF
            MOVE GXV-V7PPICID TO GXL-V7PPICID
+           MOVE GXV-V8PCULTNROFIN TO GXL-V8PCULTNROFIN
+           MOVE GXV-V9PSTATUSFLT TO GXL-V9PSTATUSFLT
            MOVE '0' TO GX-FIRST-TIME
            GOBACK
            CONTINUE.
@@ -536,6 +572,16 @@
                  WHEN WS-KEY-F5
                     SET GX-RESTART TO TRUE
                     SET GX-REPOSITION TO TRUE
+                 WHEN WS-KEY-F7
+                    IF SORT-DESCENDING
+                       SET SORT-ASCENDING TO TRUE
+                    ELSE
+                       SET SORT-DESCENDING TO TRUE
+                    END-IF
+                    SET GX-RESTART TO TRUE
+                    SET GX-REPOSITION TO TRUE
+                 WHEN WS-KEY-F8
+                    PERFORM T0002-PRINT-EXPORT
                  WHEN OTHER
                     MOVE 'Tecla de función no válida en este momento.'
             TO MSG-DESCRIPTION
@@ -721,6 +767,7 @@
            MOVE 0 TO W-FETCH-DONE-ON-0401
            MOVE PICULTNRO OF F0-ICDNRO-RCD TO GXV-PICULTNRO
            MOVE PICID OF F0-ICDNRO-RCD TO GXV-PICID
+           MOVE PICSTATUS OF F0-ICDNRO-RCD TO GXV-PICSTATUS
            MOVE GXV-PICID TO GX-LIKE-STRING
            MOVE 6 TO GX-LIKE-STRING-LEN
            MOVE GXV-V5CPICID TO GX-LIKE-PTRN
@@ -728,8 +775,12 @@
            PERFORM GX-CALL-LIKE
            MOVE GX-LIKE-RESULT TO GXINT-1-0-0-1
            IF GXINT-1-0-0-1 > ZERO
-              IF GXV-V6CPICULTNRO = ZEROES OR ( GXV-PICULTNRO NOT LESS
-            GXV-V6CPICULTNRO )
+              IF ( GXV-V6CPICULTNRO = ZEROES OR ( GXV-PICULTNRO NOT
+            LESS GXV-V6CPICULTNRO ) ) AND
+                 ( GXV-V8PCULTNROFIN = ZEROES OR ( GXV-PICULTNRO NOT
+            GREATER GXV-V8PCULTNROFIN ) ) AND
+                 ( GXV-V9PSTATUSFLT = SPACES OR
+                   GXV-PICSTATUS = GXV-V9PSTATUSFLT )
                  SET GX-MATCHING TO TRUE
                  PERFORM T0003-EVENT
                     THRU T0003-EVENT-EXIT
@@ -751,16 +802,29 @@
 
        T0002-START.
 
-           MOVE LOW-VALUE TO PICID OF F0-ICDNRO-RCD
-           PERFORM TEST AFTER UNTIL GX-IO-CODE NOT LESS ZERO
-              START F0-ICDNRO KEY IS >=
-                                  PICID OF F0-ICDNRO-RCD
-                 INVALID KEY
-                    CONTINUE
-              END-START
-              PERFORM GX-FILE-STATUS-ANALYSIS
-              PERFORM GX-IOERR-LOOP
-           END-PERFORM
+           IF SORT-DESCENDING
+              MOVE HIGH-VALUE TO PICID OF F0-ICDNRO-RCD
+              PERFORM TEST AFTER UNTIL GX-IO-CODE NOT LESS ZERO
+                 START F0-ICDNRO KEY IS <=
+                                     PICID OF F0-ICDNRO-RCD
+                    INVALID KEY
+                       CONTINUE
+                 END-START
+                 PERFORM GX-FILE-STATUS-ANALYSIS
+                 PERFORM GX-IOERR-LOOP
+              END-PERFORM
+           ELSE
+              MOVE LOW-VALUE TO PICID OF F0-ICDNRO-RCD
+              PERFORM TEST AFTER UNTIL GX-IO-CODE NOT LESS ZERO
+                 START F0-ICDNRO KEY IS >=
+                                     PICID OF F0-ICDNRO-RCD
+                    INVALID KEY
+                       CONTINUE
+                 END-START
+                 PERFORM GX-FILE-STATUS-ANALYSIS
+                 PERFORM GX-IOERR-LOOP
+              END-PERFORM
+           END-IF
 
            CONTINUE.
 
@@ -768,10 +832,17 @@
 
            MOVE 'PICId' TO GX-IO-XFI
            MOVE 'reading' TO GX-IO-OP
-           READ F0-ICDNRO NEXT
-              AT END
-                CONTINUE
-           END-READ
+           IF SORT-DESCENDING
+              READ F0-ICDNRO PREVIOUS
+                 AT END
+                   CONTINUE
+              END-READ
+           ELSE
+              READ F0-ICDNRO NEXT
+                 AT END
+                   CONTINUE
+              END-READ
+           END-IF
            PERFORM GX-FILE-STATUS-ANALYSIS
            PERFORM GX-IOERR
            MOVE 0 TO F0-ICDNRO-EOF
@@ -863,7 +934,7 @@
            PERFORM T0002-GROUP
               THRU T0002-GROUP-EXIT
              UNTIL NOT ( F0-ICDNRO-EOF = 0 AND
-                         GX-SFL-PAGE-COUNT < 4 )
+                         GX-SFL-PAGE-COUNT < WS-SFL-BATCH-SIZE )
            MOVE 0 TO GX-LVL0002
            IF NOT ( F0-ICDNRO-EOF = 0 )
            MOVE 1 TO F0-ICDNRO-EOF
@@ -924,6 +995,52 @@
            MOVE GX-SFLRELRECNBR TO GX-SFLRECNBR
            CONTINUE.
 
+       T0002-PRINT-EXPORT.
+
+           MOVE 'N' TO WS-EXPORT-ERR-FLAG
+           IF EXC-SFL-RCD-CNT-0002 GREATER ZERO
+              OPEN OUTPUT F0-EXPORT
+              IF WS-EXPORT-ST NOT = '00'
+                 MOVE 'Y' TO WS-EXPORT-ERR-FLAG
+              ELSE
+                 MOVE 1 TO WS-EXPORT-IDX
+                 PERFORM UNTIL WS-EXPORT-IDX GREATER
+                               EXC-SFL-RCD-CNT-0002
+                            OR WS-EXPORT-ERR-FLAG = 'Y'
+                    MOVE WS-EXPORT-IDX TO GX-SFLRELRECNBR
+                    MOVE 'B0100' TO GX-WS-FMT
+                    PERFORM READ-SUBFILE-EQ
+                    MOVE SPACES TO WS-EXPORT-LINE
+                    STRING A3179 OF B0100-I DELIMITED BY SIZE
+                           '|' DELIMITED BY SIZE
+                           A3180 OF B0100-I DELIMITED BY SIZE
+                           INTO WS-EXPORT-LINE
+                    WRITE WS-EXPORT-LINE
+                    IF WS-EXPORT-ST NOT = '00'
+                       MOVE 'Y' TO WS-EXPORT-ERR-FLAG
+                    END-IF
+                    ADD 1 TO WS-EXPORT-IDX
+                 END-PERFORM
+                 CLOSE F0-EXPORT
+                 IF WS-EXPORT-ST NOT = '00'
+                    MOVE 'Y' TO WS-EXPORT-ERR-FLAG
+                 END-IF
+              END-IF
+              IF WS-EXPORT-ERR-FLAG = 'Y'
+                 MOVE 'Error al exportar el listado.' TO
+            MSG-DESCRIPTION
+                 PERFORM GX-ADD-MSG
+              ELSE
+                 MOVE 'Listado exportado correctamente.' TO
+            MSG-DESCRIPTION
+                 PERFORM GX-ADD-MSG
+              END-IF
+           ELSE
+              MOVE 'No hay registros para exportar.' TO MSG-DESCRIPTION
+              PERFORM GX-ADD-MSG
+           END-IF
+           CONTINUE.
+
       * --- Standard variables for scr program
       * --- Referenced routines
        REWRITE-SUBFILE.
